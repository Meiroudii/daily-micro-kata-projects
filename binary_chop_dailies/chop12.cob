@@ -1,51 +1,350 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CHOP12.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE ASSIGN TO "MASTERIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS MASTER-STATUS.
+           SELECT SEARCH-RPT ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-STATUS.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRAN-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE
+           RECORDING MODE IS F.
+       01  MASTER-REC.
+           05  MASTER-CODE      PIC 9(9).
+
+       FD  SEARCH-RPT.
+       01  RPT-REC              PIC X(100).
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRAN-REC.
+           05  TRAN-TARGET      PIC 9(9).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-REC.
+           05  CKPT-COUNT              PIC 9(9).
+           05  CKPT-LAST-KEY           PIC 9(9).
+           05  CKPT-TOTAL-SEARCHED     PIC 9(9).
+           05  CKPT-TOTAL-FOUND        PIC 9(9).
+           05  CKPT-TOTAL-NOT-FOUND    PIC 9(9).
+           05  CKPT-TOTAL-COMPARISONS  PIC 9(9).
+
+       FD  CONTROL-CARD-FILE.
+       01  CTL-REC              PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  ARRAY-SIZE       PIC 9(2) VALUE 5.
-       01  ARRAY.
-           05  ARR-ELEM     OCCURS 5 TIMES PIC 9(2).
-       01  TARGET           PIC 9(2).
-       01  LEFT-IDX         PIC 9(2).
-       01  RIGHT-IDX        PIC 9(2).
-       01  MID              PIC 9(2).
-       01  GUESS            PIC 9(2).
-       01  RESULT           PIC S9(4) VALUE -1.
+           COPY ARRCODE.
+       01  TARGET           PIC 9(9).
+       01  LEFT-IDX         PIC 9(9).
+       01  RIGHT-IDX        PIC 9(9).
+       01  MID              PIC 9(9).
+       01  GUESS            PIC 9(9).
+       01  RESULT           PIC S9(9) VALUE -1.
+       01  MASTER-STATUS    PIC XX.
+       01  RPT-STATUS       PIC XX.
+       01  TRAN-STATUS      PIC XX.
+       01  CKPT-STATUS      PIC XX.
+       01  CHECKPOINT-INTERVAL PIC 9(9) VALUE 100.
+       01  RUNNING-COUNT    PIC 9(9) VALUE ZERO.
+       01  RESTART-COUNT    PIC 9(9) VALUE ZERO.
+       01  RESTART-KEY      PIC 9(9) VALUE ZERO.
+       01  RESTART-KEY-OK   PIC X VALUE 'Y'.
+           88  RESTART-KEY-VALID     VALUE 'Y'.
+           88  RESTART-KEY-INVALID   VALUE 'N'.
+       01  WS-RUN-DATE      PIC 9(8).
+       01  ARRAY-SORT-OK    PIC X VALUE 'Y'.
+           88  ARRAY-IS-SORTED      VALUE 'Y'.
+           88  ARRAY-NOT-SORTED     VALUE 'N'.
+       01  SORT-CHECK-IDX   PIC 9(9).
+       01  CTL-STATUS       PIC XX.
+       01  CTL-MODE         PIC X VALUE 'A'.
+           88  CTL-MODE-ALL         VALUE 'A'.
+           88  CTL-MODE-SINGLE      VALUE 'S'.
+       01  CTL-TARGET       PIC 9(9) VALUE ZERO.
+       01  CTL-CARD-OK      PIC X VALUE 'Y'.
+           88  CTL-CARD-VALID       VALUE 'Y'.
+           88  CTL-CARD-INVALID     VALUE 'N'.
+       01  MASTER-LOAD-OK   PIC X VALUE 'Y'.
+           88  MASTER-LOAD-SUCCESSFUL VALUE 'Y'.
+           88  MASTER-LOAD-FAILED     VALUE 'N'.
+       01  COMPARISON-COUNT    PIC 9(9) VALUE ZERO.
+       01  TOTAL-SEARCHED      PIC 9(9) VALUE ZERO.
+       01  TOTAL-FOUND         PIC 9(9) VALUE ZERO.
+       01  TOTAL-NOT-FOUND     PIC 9(9) VALUE ZERO.
+       01  TOTAL-COMPARISONS   PIC 9(9) VALUE ZERO.
+       01  RPT-LINE.
+           05  RPT-TARGET        PIC Z(8)9.
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  RPT-STATUS-TEXT   PIC X(9).
+           05  FILLER            PIC X(3) VALUE SPACES.
+           05  RPT-INDEX-LABEL   PIC X(4).
+           05  RPT-INDEX         PIC Z(8)9.
+           05  FILLER            PIC X(43) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           *> First array (1, 3, 4, 5, 6)
-           MOVE 1 TO ARR-ELEM (1)
-           MOVE 3 TO ARR-ELEM (2)
-           MOVE 4 TO ARR-ELEM (3)
-           MOVE 5 TO ARR-ELEM (4)
-           MOVE 6 TO ARR-ELEM (5)
-
-           DISPLAY "First Experiment: target = 2"
-           MOVE 2 TO TARGET
-           PERFORM BINARY-SEARCH
-           PERFORM VERIFY
-
-           *> Second array (1, 2, 4, 5, 6)
-           DISPLAY "Second Experiment: target = 2"
-           MOVE 1 TO ARR-ELEM (1)
-           MOVE 2 TO ARR-ELEM (2)
-           MOVE 4 TO ARR-ELEM (3)
-           MOVE 5 TO ARR-ELEM (4)
-           MOVE 6 TO ARR-ELEM (5)
-           MOVE 2 TO TARGET
-           PERFORM BINARY-SEARCH
-           PERFORM VERIFY
+           PERFORM READ-CONTROL-CARD
+
+           IF CTL-CARD-INVALID
+               DISPLAY "CHOP12: INVALID CTLCARD - SEARCH SKIPPED"
+           ELSE
+               PERFORM LOAD-ARRAY-FROM-MASTER
+               IF MASTER-LOAD-SUCCESSFUL
+                   PERFORM VALIDATE-ARRAY-SORT-ORDER
+               ELSE
+                   MOVE 'N' TO ARRAY-SORT-OK
+               END-IF
+
+               IF ARRAY-IS-SORTED
+                   IF CTL-MODE-SINGLE
+                       OPEN OUTPUT SEARCH-RPT
+                       PERFORM WRITE-RPT-HEADER
+                       MOVE CTL-TARGET TO TARGET
+                       PERFORM BINARY-SEARCH
+                       PERFORM VERIFY
+                       PERFORM DISPLAY-SUMMARY
+                       CLOSE SEARCH-RPT
+                   ELSE
+                       PERFORM RESTART-CHECK
+                       IF RESTART-COUNT > 0
+                           OPEN EXTEND SEARCH-RPT
+                           IF RPT-STATUS = '00'
+                               PERFORM WRITE-RPT-RESUME-MARKER
+                           ELSE
+                               OPEN OUTPUT SEARCH-RPT
+                               PERFORM WRITE-RPT-HEADER
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT SEARCH-RPT
+                           PERFORM WRITE-RPT-HEADER
+                       END-IF
+
+                       PERFORM PROCESS-TRANSACTION-FILE
+                       CLOSE CHECKPOINT-FILE
+
+                       IF RESTART-KEY-VALID
+                           PERFORM DISPLAY-SUMMARY
+                       ELSE
+                           DISPLAY "CHOP12: RUN ABORTED - SEARCH-RPT "
+                               "AND CHECKPOINT LEFT AS-IS FOR "
+                               "INVESTIGATION"
+                       END-IF
+
+                       CLOSE SEARCH-RPT
+                   END-IF
+               ELSE
+                   IF MASTER-LOAD-FAILED
+                       DISPLAY "CHOP12: MASTERIN COULD NOT BE OPENED "
+                           "- SEARCH SKIPPED"
+                   ELSE
+                       DISPLAY "CHOP12: MASTER FILE NOT IN ASCENDING "
+                           "ORDER - SEARCH SKIPPED"
+                   END-IF
+               END-IF
+           END-IF
 
            STOP RUN.
 
+       DISPLAY-SUMMARY.
+           DISPLAY "CHOP12: END OF RUN SUMMARY"
+           DISPLAY "  Targets searched . . . : " TOTAL-SEARCHED
+           DISPLAY "  Found . . . . . . . . . : " TOTAL-FOUND
+           DISPLAY "  Not found . . . . . . . : " TOTAL-NOT-FOUND
+           DISPLAY "  Comparisons performed . : " TOTAL-COMPARISONS
+           MOVE SPACES TO RPT-REC
+           WRITE RPT-REC
+           MOVE SPACES TO RPT-REC
+           STRING "SUMMARY - SEARCHED " TOTAL-SEARCHED
+                  "  FOUND " TOTAL-FOUND
+                  "  NOT FOUND " TOTAL-NOT-FOUND
+                  "  COMPARISONS " TOTAL-COMPARISONS
+               DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+
+       WRITE-RPT-RESUME-MARKER.
+           MOVE SPACES TO RPT-REC
+           STRING "*** RESUMED AFTER CHECKPOINT COUNT " RESTART-COUNT
+                  " ***" DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC.
+
+       READ-CONTROL-CARD.
+           MOVE 'A' TO CTL-MODE
+           MOVE 'Y' TO CTL-CARD-OK
+           OPEN INPUT CONTROL-CARD-FILE
+           IF CTL-STATUS = '00'
+               READ CONTROL-CARD-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CTL-REC (1:3) = "ALL"
+                           MOVE 'A' TO CTL-MODE
+                       ELSE
+                           IF CTL-REC (1:9) IS NUMERIC
+                               MOVE CTL-REC (1:9) TO CTL-TARGET
+                               MOVE 'S' TO CTL-MODE
+                           ELSE
+                               MOVE 'N' TO CTL-CARD-OK
+                               DISPLAY "CHOP12: CTLCARD MUST BE ALL "
+                                   "OR A 9-DIGIT TARGET CODE - GOT: "
+                                   CTL-REC (1:20)
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       VALIDATE-ARRAY-SORT-ORDER.
+           MOVE 'Y' TO ARRAY-SORT-OK
+           IF ARRAY-SIZE > 1
+               PERFORM VARYING SORT-CHECK-IDX FROM 2 BY 1
+                       UNTIL SORT-CHECK-IDX > ARRAY-SIZE
+                          OR ARRAY-NOT-SORTED
+                   IF ARR-ELEM (SORT-CHECK-IDX) <
+                           ARR-ELEM (SORT-CHECK-IDX - 1)
+                       MOVE 'N' TO ARRAY-SORT-OK
+                       DISPLAY "CHOP12: MASTER FILE OUT OF ORDER AT "
+                           "ENTRY " SORT-CHECK-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       RESTART-CHECK.
+           MOVE ZERO TO RESTART-COUNT
+           MOVE ZERO TO RESTART-KEY
+           MOVE 'Y' TO RESTART-KEY-OK
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE '10' TO CKPT-STATUS
+               END-READ
+               PERFORM UNTIL CKPT-STATUS = '10'
+                   MOVE CKPT-COUNT TO RESTART-COUNT
+                   MOVE CKPT-LAST-KEY TO RESTART-KEY
+                   MOVE CKPT-TOTAL-SEARCHED TO TOTAL-SEARCHED
+                   MOVE CKPT-TOTAL-FOUND TO TOTAL-FOUND
+                   MOVE CKPT-TOTAL-NOT-FOUND TO TOTAL-NOT-FOUND
+                   MOVE CKPT-TOTAL-COMPARISONS TO TOTAL-COMPARISONS
+                   READ CHECKPOINT-FILE
+                       AT END MOVE '10' TO CKPT-STATUS
+                   END-READ
+               END-PERFORM
+               IF RESTART-COUNT > 0
+                   DISPLAY "CHOP12: RESTARTING AFTER CHECKPOINT COUNT "
+                       RESTART-COUNT " - EXPECT KEY " RESTART-KEY
+                       " AT THAT POSITION IN TRANIN"
+               END-IF
+           END-IF
+           CLOSE CHECKPOINT-FILE
+           OPEN EXTEND CHECKPOINT-FILE
+           IF CKPT-STATUS NOT = '00'
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-TRANSACTION-FILE.
+           MOVE ZERO TO RUNNING-COUNT
+           OPEN INPUT TRANSACTION-FILE
+           IF TRAN-STATUS NOT = '00'
+               MOVE 'N' TO RESTART-KEY-OK
+               DISPLAY "CHOP12: UNABLE TO OPEN TRANIN - FILE STATUS "
+                   TRAN-STATUS
+           ELSE
+               READ TRANSACTION-FILE
+                   AT END MOVE '10' TO TRAN-STATUS
+               END-READ
+               PERFORM UNTIL TRAN-STATUS = '10' OR RESTART-KEY-INVALID
+                   ADD 1 TO RUNNING-COUNT
+                   IF RESTART-COUNT > 0
+                           AND RUNNING-COUNT = RESTART-COUNT
+                       IF TRAN-TARGET NOT = RESTART-KEY
+                           MOVE 'N' TO RESTART-KEY-OK
+                           DISPLAY "CHOP12: CHECKPOINT KEY MISMATCH "
+                               "AT RECORD " RUNNING-COUNT
+                               " - EXPECTED " RESTART-KEY " FOUND "
+                               TRAN-TARGET
+                           DISPLAY "CHOP12: TRANIN DOES NOT MATCH "
+                               "THE CHECKPOINTED RUN - RERUN WITH "
+                               "A FRESH CKPTFILE"
+                       END-IF
+                   END-IF
+                   IF RESTART-KEY-VALID
+                       IF RUNNING-COUNT > RESTART-COUNT
+                           MOVE TRAN-TARGET TO TARGET
+                           PERFORM BINARY-SEARCH
+                           PERFORM VERIFY
+                           IF FUNCTION MOD (RUNNING-COUNT
+                                   CHECKPOINT-INTERVAL) = 0
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+                       READ TRANSACTION-FILE
+                           AT END MOVE '10' TO TRAN-STATUS
+                       END-READ
+                   END-IF
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE RUNNING-COUNT TO CKPT-COUNT
+           MOVE TARGET TO CKPT-LAST-KEY
+           MOVE TOTAL-SEARCHED TO CKPT-TOTAL-SEARCHED
+           MOVE TOTAL-FOUND TO CKPT-TOTAL-FOUND
+           MOVE TOTAL-NOT-FOUND TO CKPT-TOTAL-NOT-FOUND
+           MOVE TOTAL-COMPARISONS TO CKPT-TOTAL-COMPARISONS
+           WRITE CKPT-REC.
+
+       LOAD-ARRAY-FROM-MASTER.
+           MOVE ZERO TO ARRAY-SIZE
+           MOVE 'Y' TO MASTER-LOAD-OK
+           OPEN INPUT MASTER-FILE
+           IF MASTER-STATUS NOT = '00'
+               MOVE 'N' TO MASTER-LOAD-OK
+               DISPLAY "CHOP12: UNABLE TO OPEN MASTERIN - FILE "
+                   "STATUS " MASTER-STATUS
+           ELSE
+               READ MASTER-FILE
+                   AT END MOVE '10' TO MASTER-STATUS
+               END-READ
+               PERFORM UNTIL MASTER-STATUS = '10'
+                       OR ARRAY-SIZE NOT < ARRAY-MAX
+                   ADD 1 TO ARRAY-SIZE
+                   MOVE MASTER-CODE TO ARR-ELEM (ARRAY-SIZE)
+                   READ MASTER-FILE
+                       AT END MOVE '10' TO MASTER-STATUS
+                   END-READ
+               END-PERFORM
+               IF MASTER-STATUS NOT = '10'
+                   DISPLAY "CHOP12: MASTER FILE EXCEEDS ARRAY-MAX ("
+                       ARRAY-MAX ") - REMAINING RECORDS TRUNCATED "
+                       "FROM THE SEARCH ARRAY"
+               END-IF
+               CLOSE MASTER-FILE
+           END-IF.
+
        BINARY-SEARCH.
            MOVE 1 TO LEFT-IDX
            MOVE ARRAY-SIZE TO RIGHT-IDX
            MOVE -1 TO RESULT
+           MOVE ZERO TO COMPARISON-COUNT
            PERFORM UNTIL LEFT-IDX > RIGHT-IDX
                COMPUTE MID = (LEFT-IDX + RIGHT-IDX) / 2
                MOVE ARR-ELEM (MID) TO GUESS
+               ADD 1 TO COMPARISON-COUNT
                IF GUESS = TARGET
                    MOVE MID TO RESULT
                    EXIT PERFORM
@@ -57,11 +356,38 @@
                    END-IF
                END-IF
            END-PERFORM
-           DISPLAY "Result: " RESULT.
+           ADD 1 TO TOTAL-SEARCHED
+           ADD COMPARISON-COUNT TO TOTAL-COMPARISONS
+           DISPLAY "Target: " TARGET "  Result: " RESULT.
 
        VERIFY.
            IF RESULT > 0
+               ADD 1 TO TOTAL-FOUND
                DISPLAY "Found!"
+               MOVE TARGET TO RPT-TARGET
+               MOVE "FOUND" TO RPT-STATUS-TEXT
+               MOVE "IDX=" TO RPT-INDEX-LABEL
+               MOVE RESULT TO RPT-INDEX
            ELSE
+               ADD 1 TO TOTAL-NOT-FOUND
                DISPLAY "Can't find em"
-           END-IF.
+               DISPLAY "  Insertion point: " LEFT-IDX
+               MOVE TARGET TO RPT-TARGET
+               MOVE "NOT FOUND" TO RPT-STATUS-TEXT
+               MOVE "INS=" TO RPT-INDEX-LABEL
+               MOVE LEFT-IDX TO RPT-INDEX
+           END-IF
+           PERFORM WRITE-RPT-LINE.
+
+       WRITE-RPT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO RPT-REC
+           STRING "CHOP12 SEARCH REPORT - RUN DATE " WS-RUN-DATE
+               DELIMITED BY SIZE INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+           MOVE "TARGET        STATUS          INDEX" TO RPT-REC
+           WRITE RPT-REC.
+
+       WRITE-RPT-LINE.
+           WRITE RPT-REC FROM RPT-LINE.
