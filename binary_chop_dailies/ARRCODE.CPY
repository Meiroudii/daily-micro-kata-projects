@@ -0,0 +1,9 @@
+      *> ARRCODE.CPY - shared code-list table layout for binary
+      *> search programs. ARRAY-SIZE drives the OCCURS DEPENDING ON
+      *> and must be set (e.g. from a master-file record count)
+      *> before the table is indexed.
+       01  ARRAY-SIZE       PIC 9(9) VALUE ZERO.
+       01  ARRAY-MAX        PIC 9(9) VALUE 9999.
+       01  ARRAY.
+           05  ARR-ELEM     PIC 9(9) OCCURS 1 TO 9999 TIMES
+                             DEPENDING ON ARRAY-SIZE.
