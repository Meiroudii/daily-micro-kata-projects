@@ -0,0 +1,38 @@
+//CHOP12J  JOB (ACCTNO),'CHOP12 DAILY LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* CHOP12 - DAILY BINARY SEARCH LOOKUP BATCH JOB
+//*
+//* CTLCARD selects what this run searches:
+//*   ALL           - process every target on TRANIN (the normal
+//*                   daily batch mode)
+//*   a single code - skip TRANIN and search just that one code
+//*                   (ad hoc reruns/spot checks)
+//*
+//* CKPTFILE and RPTOUT are both DISP=MOD and use a fixed (non-GDG)
+//* DSN so a restarted run appends its checkpoint records and its
+//* SEARCH-RPT lines onto what the abended attempt already wrote -
+//* CHOP12 detects CKPTFILE has content, re-opens RPTOUT EXTEND, and
+//* writes a "*** RESUMED ***" marker line instead of a fresh header,
+//* so one RPTOUT generation holds the whole day's audit trail even
+//* across a restart. Delete/reallocate BOTH CKPTFILE and RPTOUT
+//* together before a fresh day's run that should start at target 1 -
+//* reallocating only one of the pair leaves CHOP12 unable to tell
+//* whether this is a restart, and it will refuse to proceed if the
+//* checkpointed key doesn't match TRANIN at that position.
+//*
+//STEP010  EXEC PGM=CHOP12
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MASTERIN DD DSN=PROD.CODES.SORTED.MASTER,DISP=SHR
+//TRANIN   DD DSN=PROD.CHOP12.TARGETS.DAILY,DISP=SHR
+//CTLCARD  DD *
+ALL
+/*
+//RPTOUT   DD DSN=PROD.CHOP12.SEARCHRPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CHOP12.CKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
